@@ -2,40 +2,68 @@
        PROGRAM-ID. PROGCOB5.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
-       77 WRK-RESUL PIC 9(04) VALUE ZEROS.
-       77 WRK-RESTO PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '============================'.
-           DISPLAY 'NUMERO1... ' WRK-NUM1.
-           DISPLAY 'NUMERO2...' WRK-NUM2.
-           
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
-           DISPLAY 'SOMA.......' WRK-RESUL.
-           
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'SUBTRACAO ... ' WRK-RESUL.
-           
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-           REMAINDER WRK-RESTO.
-           
-           DISPLAY 'DIVISAO .... ' WRK-RESUL.
-           DISPLAY 'RESTO .....' WRK-RESTO.
-           
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'MULTIPLICACAO .... ' WRK-RESUL.
-           
-           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
-           DISPLAY 'MEDIA ..... ' WRK-RESUL.
-           STOP RUN.
-           
-           
-               
-           
-           
-           
-           
\ No newline at end of file
+       LINKAGE SECTION.
+       01  LS-NUM1              PIC S9(7)V99.
+       01  LS-NUM2              PIC S9(7)V99.
+       01  LS-SOMA              PIC S9(7)V99.
+       01  LS-SUBTRACAO         PIC S9(7)V99.
+       01  LS-DIVISAO           PIC S9(7)V99.
+       01  LS-RESTO             PIC S9(7)V99.
+       01  LS-MULTIPLICACAO     PIC S9(7)V99.
+       01  LS-MEDIA             PIC S9(7)V99.
+       01  LS-PCT-CHANGE        PIC S9(5)V99.
+       01  LS-RETURN-CODE       PIC 9(02).
+       PROCEDURE DIVISION USING LS-NUM1 LS-NUM2 LS-SOMA
+               LS-SUBTRACAO LS-DIVISAO LS-RESTO LS-MULTIPLICACAO
+               LS-MEDIA LS-PCT-CHANGE LS-RETURN-CODE.
+       0000-MAIN.
+           MOVE ZEROS TO LS-RETURN-CODE.
+
+           ADD LS-NUM1 LS-NUM2 GIVING LS-SOMA
+               ON SIZE ERROR
+                   MOVE ZEROS TO LS-SOMA
+                   ADD 4 TO LS-RETURN-CODE
+           END-ADD.
+
+           SUBTRACT LS-NUM1 FROM LS-NUM2 GIVING LS-SUBTRACAO
+               ON SIZE ERROR
+                   MOVE ZEROS TO LS-SUBTRACAO
+                   ADD 4 TO LS-RETURN-CODE
+           END-SUBTRACT.
+
+           IF LS-NUM2 = 0
+               MOVE ZEROS TO LS-DIVISAO
+               MOVE ZEROS TO LS-RESTO
+               ADD 1 TO LS-RETURN-CODE
+           ELSE
+               DIVIDE LS-NUM1 BY LS-NUM2 GIVING LS-DIVISAO
+                   REMAINDER LS-RESTO
+                   ON SIZE ERROR
+                       MOVE ZEROS TO LS-DIVISAO
+                       MOVE ZEROS TO LS-RESTO
+                       ADD 8 TO LS-RETURN-CODE
+               END-DIVIDE
+           END-IF.
+
+           MULTIPLY LS-NUM1 BY LS-NUM2 GIVING LS-MULTIPLICACAO
+               ROUNDED
+               ON SIZE ERROR
+                   MOVE ZEROS TO LS-MULTIPLICACAO
+                   ADD 16 TO LS-RETURN-CODE
+           END-MULTIPLY.
+
+           COMPUTE LS-MEDIA ROUNDED = (LS-NUM1 + LS-NUM2) / 2.
+
+           IF LS-NUM1 = 0
+               MOVE ZEROS TO LS-PCT-CHANGE
+               ADD 2 TO LS-RETURN-CODE
+           ELSE
+               COMPUTE LS-PCT-CHANGE ROUNDED =
+                   ((LS-NUM2 - LS-NUM1) / LS-NUM1) * 100
+                   ON SIZE ERROR
+                       MOVE ZEROS TO LS-PCT-CHANGE
+                       ADD 32 TO LS-RETURN-CODE
+               END-COMPUTE
+           END-IF.
+
+           GOBACK.
