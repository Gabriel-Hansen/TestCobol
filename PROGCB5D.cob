@@ -0,0 +1,555 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCB5D.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CB5-IN-FILE ASSIGN TO "CB5IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT CB5-AUD-FILE ASSIGN TO "CB5AUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+           SELECT CB5-RPT-FILE ASSIGN TO "CB5RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT CB5-CKPT-FILE ASSIGN TO "CB5CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CB5-IN-FILE.
+       01  CB5-IN-RECORD.
+           05 CB5-IN-NUM1-X        PIC X(10).
+           05 CB5-IN-NUM1-N REDEFINES CB5-IN-NUM1-X
+                                    PIC S9(7)V99 SIGN LEADING
+                                    SEPARATE CHARACTER.
+           05 FILLER                PIC X(01).
+           05 CB5-IN-NUM2-X        PIC X(10).
+           05 CB5-IN-NUM2-N REDEFINES CB5-IN-NUM2-X
+                                    PIC S9(7)V99 SIGN LEADING
+                                    SEPARATE CHARACTER.
+       FD  CB5-AUD-FILE.
+       01  CB5-AUD-RECORD.
+           05 AUD-TIMESTAMP         PIC X(14).
+           05 FILLER                PIC X(01).
+           05 AUD-NUM1              PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(01).
+           05 AUD-NUM2              PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(01).
+           05 AUD-SOMA              PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(01).
+           05 AUD-SUBTRACAO         PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(01).
+           05 AUD-DIVISAO           PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(01).
+           05 AUD-RESTO             PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(01).
+           05 AUD-MULTIPLICACAO     PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(01).
+           05 AUD-MEDIA             PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(01).
+           05 AUD-PCT-CHANGE        PIC -ZZZZ9.99.
+       FD  CB5-RPT-FILE.
+       01  CB5-RPT-LINE             PIC X(132).
+       FD  CB5-CKPT-FILE.
+       01  CB5-CKPT-RECORD.
+           05 CKPT-RECORD-COUNT     PIC 9(08).
+       WORKING-STORAGE SECTION.
+       77 WRK-NUM1 PIC S9(7)V99 VALUE ZEROS.
+       77 WRK-NUM2 PIC S9(7)V99 VALUE ZEROS.
+       77 WS-IN-STATUS PIC X(02) VALUE SPACES.
+       77 WS-AUD-STATUS PIC X(02) VALUE SPACES.
+       77 WS-RPT-STATUS PIC X(02) VALUE SPACES.
+       77 WS-CKPT-STATUS PIC X(02) VALUE SPACES.
+       77 WS-CONTROL-TOTAL PIC S9(09)V99 VALUE ZEROS.
+       77 WS-RECORD-COUNT PIC 9(08) VALUE ZEROS.
+       77 WS-RESTART-POINT PIC 9(08) VALUE ZEROS.
+       77 WS-BATCH-MIN PIC S9(7)V99 VALUE ZEROS.
+       77 WS-BATCH-MAX PIC S9(7)V99 VALUE ZEROS.
+       77 WS-FIRST-REC-SW PIC X(01) VALUE 'Y'.
+           88 WS-FIRST-RECORD VALUE 'Y'.
+       01  WS-RPT-HDR1.
+           05 FILLER PIC X(30) VALUE 'PROGCOB5 - CALCULATION REPORT'.
+           05 FILLER PIC X(102) VALUE SPACES.
+       01  WS-RPT-HDR2.
+           05 FILLER PIC X(13) VALUE 'NUM1'.
+           05 FILLER PIC X(13) VALUE 'NUM2'.
+           05 FILLER PIC X(13) VALUE 'SOMA'.
+           05 FILLER PIC X(13) VALUE 'SUBTRACAO'.
+           05 FILLER PIC X(13) VALUE 'DIVISAO'.
+           05 FILLER PIC X(13) VALUE 'RESTO'.
+           05 FILLER PIC X(13) VALUE 'MULTIPLICAC.'.
+           05 FILLER PIC X(13) VALUE 'MEDIA'.
+           05 FILLER PIC X(13) VALUE 'PCT CHANGE'.
+           05 FILLER PIC X(15) VALUE SPACES.
+       01  WS-RPT-DETAIL.
+           05 RPT-NUM1              PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(02).
+           05 RPT-NUM2              PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(02).
+           05 RPT-SOMA              PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(02).
+           05 RPT-SUBTRACAO         PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(02).
+           05 RPT-DIVISAO           PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(02).
+           05 RPT-RESTO             PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(02).
+           05 RPT-MULTIPLICACAO     PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(02).
+           05 RPT-MEDIA             PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(02).
+           05 RPT-PCT-CHANGE        PIC -ZZZZ9.99.
+           05 FILLER                PIC X(19).
+       01  WS-RPT-TOTAL.
+           05 FILLER PIC X(16) VALUE 'CONTROL TOTAL - '.
+           05 FILLER PIC X(15) VALUE 'SOMA OF SOMA = '.
+           05 RPT-TOTAL             PIC -ZZZ,ZZZ,ZZ9.99.
+           05 RPT-TOTAL-FILLER      PIC X(86).
+       01  WS-RPT-MINMAX.
+           05 FILLER PIC X(16) VALUE 'BATCH MIN SOMA ='.
+           05 RPT-MIN               PIC -ZZZZZZ9.99.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER PIC X(16) VALUE 'BATCH MAX SOMA ='.
+           05 RPT-MAX               PIC -ZZZZZZ9.99.
+           05 RPT-MINMAX-FILLER     PIC X(76).
+       77 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       77 WS-VALID-SW PIC X(01) VALUE 'Y'.
+           88 WS-RECORD-VALID VALUE 'Y'.
+       77 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+       77 WS-SOMA PIC S9(7)V99 VALUE ZEROS.
+       77 WS-SUBTRACAO PIC S9(7)V99 VALUE ZEROS.
+       77 WS-DIVISAO PIC S9(7)V99 VALUE ZEROS.
+       77 WS-RESTO PIC S9(7)V99 VALUE ZEROS.
+       77 WS-MULTIPLICACAO PIC S9(7)V99 VALUE ZEROS.
+       77 WS-MEDIA PIC S9(7)V99 VALUE ZEROS.
+       77 WS-PCT-CHANGE PIC S9(5)V99 VALUE ZEROS.
+       77 WS-CALC-RC PIC 9(02) VALUE ZEROS.
+       77 WS-RUN-MODE PIC X(01) VALUE 'B'.
+           88 WS-BATCH-MODE VALUE 'B'.
+           88 WS-INTERACTIVE-MODE VALUE 'I'.
+       77 WS-MENU-CHOICE PIC 9(01) VALUE ZEROS.
+       77 WS-CONTINUE-SW PIC X(01) VALUE 'Y'.
+           88 WS-CONTINUE-PAIRS VALUE 'Y' 'y'.
+       01  WS-INT-NUM1-X            PIC X(10).
+       01  WS-INT-NUM1-N REDEFINES WS-INT-NUM1-X
+                                    PIC S9(7)V99 SIGN LEADING
+                                    SEPARATE CHARACTER.
+       01  WS-INT-NUM2-X            PIC X(10).
+       01  WS-INT-NUM2-N REDEFINES WS-INT-NUM2-X
+                                    PIC S9(7)V99 SIGN LEADING
+                                    SEPARATE CHARACTER.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0050-SELECT-MODE.
+           IF WS-INTERACTIVE-MODE
+               PERFORM 0400-RUN-INTERACTIVE
+           ELSE
+               PERFORM 0300-RUN-BATCH
+           END-IF.
+           STOP RUN.
+
+       0050-SELECT-MODE.
+           DISPLAY 'PROGCB5D - ENTER RUN MODE: B=BATCH  I=INTERACTIVE'.
+           ACCEPT WS-RUN-MODE.
+           IF WS-RUN-MODE NOT = 'I'
+               MOVE 'B' TO WS-RUN-MODE
+           END-IF.
+
+       0300-RUN-BATCH.
+           OPEN INPUT CB5-IN-FILE.
+           IF WS-IN-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO OPEN CB5IN, STATUS '
+                   WS-IN-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 0100-CHECK-RESTART.
+           IF WS-RESTART-POINT > 0
+               DISPLAY 'PROGCB5D - RESUMING AFTER RECORD '
+                   WS-RESTART-POINT
+               PERFORM WS-RESTART-POINT TIMES
+                   PERFORM 1000-READ-RECORD
+               END-PERFORM
+           END-IF.
+
+           OPEN EXTEND CB5-AUD-FILE.
+           IF WS-AUD-STATUS = '35'
+               OPEN OUTPUT CB5-AUD-FILE
+           END-IF.
+           IF WS-AUD-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO OPEN CB5AUD, STATUS '
+                   WS-AUD-STATUS
+               CLOSE CB5-IN-FILE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CB5-RPT-FILE.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO OPEN CB5RPT, STATUS '
+                   WS-RPT-STATUS
+               CLOSE CB5-IN-FILE
+               CLOSE CB5-AUD-FILE
+               STOP RUN
+           END-IF.
+           PERFORM 2800-WRITE-REPORT-HEADERS.
+
+           PERFORM 1000-READ-RECORD.
+           PERFORM UNTIL WS-EOF
+               PERFORM 1500-VALIDATE-RECORD
+               IF WS-RECORD-VALID
+                   PERFORM 2000-CALCULA
+               ELSE
+                   DISPLAY '============================'
+                   DISPLAY 'RECORD REJECTED - ' WS-REJECT-REASON
+                   MOVE SPACES TO CB5-RPT-LINE
+                   STRING '*** RECORD REJECTED - ' WS-REJECT-REASON
+                       DELIMITED BY SIZE INTO CB5-RPT-LINE
+                   WRITE CB5-RPT-LINE
+                   IF WS-RPT-STATUS NOT = '00'
+                       DISPLAY 'PROGCB5D - UNABLE TO WRITE CB5RPT, '
+                           'STATUS ' WS-RPT-STATUS
+                       CLOSE CB5-IN-FILE
+                       CLOSE CB5-AUD-FILE
+                       CLOSE CB5-RPT-FILE
+                       STOP RUN
+                   END-IF
+               END-IF
+               PERFORM 0200-WRITE-CHECKPOINT
+               PERFORM 1000-READ-RECORD
+           END-PERFORM.
+
+           PERFORM 0250-CLEAR-CHECKPOINT.
+           PERFORM 2850-WRITE-REPORT-TOTAL.
+
+           CLOSE CB5-IN-FILE.
+           CLOSE CB5-AUD-FILE.
+           CLOSE CB5-RPT-FILE.
+
+       1000-READ-RECORD.
+           READ CB5-IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+           IF NOT WS-EOF
+               ADD 1 TO WS-RECORD-COUNT
+           END-IF.
+
+       0100-CHECK-RESTART.
+           MOVE ZEROS TO WS-RESTART-POINT.
+           OPEN INPUT CB5-CKPT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CB5-CKPT-FILE
+                   AT END
+                       MOVE ZEROS TO CKPT-RECORD-COUNT
+               END-READ
+               MOVE CKPT-RECORD-COUNT TO WS-RESTART-POINT
+               CLOSE CB5-CKPT-FILE
+           END-IF.
+
+       0200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CB5-CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO OPEN CB5CKPT, STATUS '
+                   WS-CKPT-STATUS
+               CLOSE CB5-IN-FILE
+               CLOSE CB5-AUD-FILE
+               CLOSE CB5-RPT-FILE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO CB5-CKPT-RECORD.
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+           WRITE CB5-CKPT-RECORD.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO WRITE CB5CKPT, STATUS '
+                   WS-CKPT-STATUS
+               CLOSE CB5-CKPT-FILE
+               CLOSE CB5-IN-FILE
+               CLOSE CB5-AUD-FILE
+               CLOSE CB5-RPT-FILE
+               STOP RUN
+           END-IF.
+           CLOSE CB5-CKPT-FILE.
+
+       0250-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CB5-CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO OPEN CB5CKPT, STATUS '
+                   WS-CKPT-STATUS
+               CLOSE CB5-IN-FILE
+               CLOSE CB5-AUD-FILE
+               CLOSE CB5-RPT-FILE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO CB5-CKPT-RECORD.
+           MOVE ZEROS TO CKPT-RECORD-COUNT.
+           WRITE CB5-CKPT-RECORD.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO WRITE CB5CKPT, STATUS '
+                   WS-CKPT-STATUS
+               CLOSE CB5-CKPT-FILE
+               CLOSE CB5-IN-FILE
+               CLOSE CB5-AUD-FILE
+               CLOSE CB5-RPT-FILE
+               STOP RUN
+           END-IF.
+           CLOSE CB5-CKPT-FILE.
+
+       2800-WRITE-REPORT-HEADERS.
+           WRITE CB5-RPT-LINE FROM WS-RPT-HDR1.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO WRITE CB5RPT, STATUS '
+                   WS-RPT-STATUS
+               CLOSE CB5-IN-FILE
+               CLOSE CB5-AUD-FILE
+               CLOSE CB5-RPT-FILE
+               STOP RUN
+           END-IF.
+           WRITE CB5-RPT-LINE FROM WS-RPT-HDR2.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO WRITE CB5RPT, STATUS '
+                   WS-RPT-STATUS
+               CLOSE CB5-IN-FILE
+               CLOSE CB5-AUD-FILE
+               CLOSE CB5-RPT-FILE
+               STOP RUN
+           END-IF.
+
+       2850-WRITE-REPORT-TOTAL.
+           MOVE SPACES TO RPT-TOTAL-FILLER.
+           MOVE WS-CONTROL-TOTAL TO RPT-TOTAL.
+           WRITE CB5-RPT-LINE FROM WS-RPT-TOTAL.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO WRITE CB5RPT, STATUS '
+                   WS-RPT-STATUS
+               CLOSE CB5-IN-FILE
+               CLOSE CB5-AUD-FILE
+               CLOSE CB5-RPT-FILE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO RPT-MINMAX-FILLER.
+           MOVE WS-BATCH-MIN TO RPT-MIN.
+           MOVE WS-BATCH-MAX TO RPT-MAX.
+           WRITE CB5-RPT-LINE FROM WS-RPT-MINMAX.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO WRITE CB5RPT, STATUS '
+                   WS-RPT-STATUS
+               CLOSE CB5-IN-FILE
+               CLOSE CB5-AUD-FILE
+               CLOSE CB5-RPT-FILE
+               STOP RUN
+           END-IF.
+
+       1500-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF CB5-IN-NUM1-N IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'NUMERO1 IS NOT A VALID SIGNED AMOUNT' TO
+                   WS-REJECT-REASON
+           END-IF.
+
+           IF WS-RECORD-VALID
+               AND CB5-IN-NUM2-N IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'NUMERO2 IS NOT A VALID SIGNED AMOUNT' TO
+                   WS-REJECT-REASON
+           END-IF.
+
+           IF WS-RECORD-VALID
+               MOVE CB5-IN-NUM1-N TO WRK-NUM1
+               MOVE CB5-IN-NUM2-N TO WRK-NUM2
+               IF WRK-NUM2 = 0
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE 'NUMERO2 IS ZERO - CANNOT DIVIDE' TO
+                       WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+       2000-CALCULA.
+           DISPLAY '============================'.
+           DISPLAY 'NUMERO1... ' WRK-NUM1.
+           DISPLAY 'NUMERO2...' WRK-NUM2.
+
+           CALL 'PROGCOB5' USING WRK-NUM1 WRK-NUM2 WS-SOMA
+               WS-SUBTRACAO WS-DIVISAO WS-RESTO WS-MULTIPLICACAO
+               WS-MEDIA WS-PCT-CHANGE WS-CALC-RC
+           END-CALL.
+
+           DISPLAY 'SOMA.......' WS-SOMA.
+           DISPLAY 'SUBTRACAO ... ' WS-SUBTRACAO.
+           DISPLAY 'DIVISAO .... ' WS-DIVISAO.
+           DISPLAY 'RESTO .....' WS-RESTO.
+           DISPLAY 'MULTIPLICACAO .... ' WS-MULTIPLICACAO.
+           DISPLAY 'MEDIA ..... ' WS-MEDIA.
+           DISPLAY 'PCT CHANGE ..... ' WS-PCT-CHANGE.
+           IF WS-CALC-RC NOT = ZEROS
+               DISPLAY 'PROGCB5D - WARNING, PROGCOB5 RETURN CODE '
+                   WS-CALC-RC
+                   ' (SUM OF: 1=ZERO DIVISOR ON DIVISAO, '
+                   '2=ZERO BASE ON PCT CHANGE, 4=SOMA/SUBTRACAO'
+               DISPLAY '  OVERFLOW, 8=DIVISAO OVERFLOW, '
+                   '16=MULTIPLICACAO OVERFLOW, 32=PCT CHANGE OVERFLOW)'
+           END-IF.
+
+           PERFORM 2900-WRITE-AUDIT.
+           PERFORM 2950-WRITE-REPORT-DETAIL.
+           PERFORM 2960-TRACK-MIN-MAX.
+           ADD WS-SOMA TO WS-CONTROL-TOTAL
+               ON SIZE ERROR
+                   DISPLAY 'PROGCB5D - WARNING, CONTROL TOTAL '
+                       'OVERFLOWED PIC S9(09)V99 - TOTAL IS UNRELIABLE'
+           END-ADD.
+
+       2900-WRITE-AUDIT.
+           MOVE SPACES TO CB5-AUD-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP.
+           MOVE WRK-NUM1 TO AUD-NUM1.
+           MOVE WRK-NUM2 TO AUD-NUM2.
+           MOVE WS-SOMA TO AUD-SOMA.
+           MOVE WS-SUBTRACAO TO AUD-SUBTRACAO.
+           MOVE WS-DIVISAO TO AUD-DIVISAO.
+           MOVE WS-RESTO TO AUD-RESTO.
+           MOVE WS-MULTIPLICACAO TO AUD-MULTIPLICACAO.
+           MOVE WS-MEDIA TO AUD-MEDIA.
+           MOVE WS-PCT-CHANGE TO AUD-PCT-CHANGE.
+           WRITE CB5-AUD-RECORD.
+           IF WS-AUD-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO WRITE CB5AUD, STATUS '
+                   WS-AUD-STATUS
+               CLOSE CB5-AUD-FILE
+               CLOSE CB5-IN-FILE
+               CLOSE CB5-RPT-FILE
+               STOP RUN
+           END-IF.
+
+       2950-WRITE-REPORT-DETAIL.
+           MOVE SPACES TO WS-RPT-DETAIL.
+           MOVE WRK-NUM1 TO RPT-NUM1.
+           MOVE WRK-NUM2 TO RPT-NUM2.
+           MOVE WS-SOMA TO RPT-SOMA.
+           MOVE WS-SUBTRACAO TO RPT-SUBTRACAO.
+           MOVE WS-DIVISAO TO RPT-DIVISAO.
+           MOVE WS-RESTO TO RPT-RESTO.
+           MOVE WS-MULTIPLICACAO TO RPT-MULTIPLICACAO.
+           MOVE WS-MEDIA TO RPT-MEDIA.
+           MOVE WS-PCT-CHANGE TO RPT-PCT-CHANGE.
+           WRITE CB5-RPT-LINE FROM WS-RPT-DETAIL.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'PROGCB5D - UNABLE TO WRITE CB5RPT, STATUS '
+                   WS-RPT-STATUS
+               CLOSE CB5-IN-FILE
+               CLOSE CB5-AUD-FILE
+               CLOSE CB5-RPT-FILE
+               STOP RUN
+           END-IF.
+
+       2960-TRACK-MIN-MAX.
+           IF WS-FIRST-RECORD
+               MOVE WS-SOMA TO WS-BATCH-MIN
+               MOVE WS-SOMA TO WS-BATCH-MAX
+               MOVE 'N' TO WS-FIRST-REC-SW
+           ELSE
+               IF WS-SOMA < WS-BATCH-MIN
+                   MOVE WS-SOMA TO WS-BATCH-MIN
+               END-IF
+               IF WS-SOMA > WS-BATCH-MAX
+                   MOVE WS-SOMA TO WS-BATCH-MAX
+               END-IF
+           END-IF.
+
+       0400-RUN-INTERACTIVE.
+           MOVE 'Y' TO WS-CONTINUE-SW.
+           PERFORM UNTIL NOT WS-CONTINUE-PAIRS
+               PERFORM 0410-INTERACTIVE-PAIR
+           END-PERFORM.
+
+       0410-INTERACTIVE-PAIR.
+           DISPLAY '============================'.
+           DISPLAY 'ENTER NUMERO1 AS SIGN + 9 DIGITS, 2 IMPLIED'
+               ' DECIMALS (E.G. +000123456 = 1234.56): '.
+           ACCEPT WS-INT-NUM1-X FROM CONSOLE.
+           DISPLAY 'ENTER NUMERO2 AS SIGN + 9 DIGITS, 2 IMPLIED'
+               ' DECIMALS (E.G. +000123456 = 1234.56): '.
+           ACCEPT WS-INT-NUM2-X FROM CONSOLE.
+
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF WS-INT-NUM1-N IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'NUMERO1 IS NOT A VALID SIGNED AMOUNT' TO
+                   WS-REJECT-REASON
+           END-IF.
+
+           IF WS-RECORD-VALID
+               AND WS-INT-NUM2-N IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SW
+               MOVE 'NUMERO2 IS NOT A VALID SIGNED AMOUNT' TO
+                   WS-REJECT-REASON
+           END-IF.
+
+           IF WS-RECORD-VALID
+               MOVE WS-INT-NUM1-N TO WRK-NUM1
+               MOVE WS-INT-NUM2-N TO WRK-NUM2
+
+               CALL 'PROGCOB5' USING WRK-NUM1 WRK-NUM2 WS-SOMA
+                   WS-SUBTRACAO WS-DIVISAO WS-RESTO WS-MULTIPLICACAO
+                   WS-MEDIA WS-PCT-CHANGE WS-CALC-RC
+               END-CALL
+
+               IF WS-CALC-RC NOT = ZEROS
+                   DISPLAY 'PROGCB5D - WARNING, PROGCOB5 RETURN CODE '
+                       WS-CALC-RC
+                       ' (SUM OF: 1=ZERO DIVISOR ON DIVISAO, '
+                       '2=ZERO BASE ON PCT CHANGE, 4=SOMA/SUBTRACAO'
+                   DISPLAY '  OVERFLOW, 8=DIVISAO OVERFLOW, '
+                       '16=MULTIPLICACAO OVERFLOW, 32=PCT CHANGE'
+                       ' OVERFLOW)'
+               END-IF
+
+               PERFORM 0420-SHOW-MENU
+               PERFORM 0430-PROCESS-CHOICE
+           ELSE
+               DISPLAY 'PROGCB5D - PAIR REJECTED - ' WS-REJECT-REASON
+           END-IF.
+
+           DISPLAY 'ANOTHER PAIR? (Y/N): '.
+           ACCEPT WS-CONTINUE-SW FROM CONSOLE.
+
+       0420-SHOW-MENU.
+           DISPLAY '--- SELECT OPERATION ---'.
+           DISPLAY '1 = SOMA            5 = MEDIA'.
+           DISPLAY '2 = SUBTRACAO       6 = PCT CHANGE'.
+           DISPLAY '3 = DIVISAO/RESTO   7 = ALL'.
+           DISPLAY '4 = MULTIPLICACAO'.
+           ACCEPT WS-MENU-CHOICE FROM CONSOLE.
+
+       0430-PROCESS-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   DISPLAY 'SOMA.......' WS-SOMA
+               WHEN 2
+                   DISPLAY 'SUBTRACAO ... ' WS-SUBTRACAO
+               WHEN 3
+                   DISPLAY 'DIVISAO .... ' WS-DIVISAO
+                   DISPLAY 'RESTO .....' WS-RESTO
+               WHEN 4
+                   DISPLAY 'MULTIPLICACAO .... ' WS-MULTIPLICACAO
+               WHEN 5
+                   DISPLAY 'MEDIA ..... ' WS-MEDIA
+               WHEN 6
+                   DISPLAY 'PCT CHANGE ..... ' WS-PCT-CHANGE
+               WHEN 7
+                   DISPLAY 'SOMA.......' WS-SOMA
+                   DISPLAY 'SUBTRACAO ... ' WS-SUBTRACAO
+                   DISPLAY 'DIVISAO .... ' WS-DIVISAO
+                   DISPLAY 'RESTO .....' WS-RESTO
+                   DISPLAY 'MULTIPLICACAO .... ' WS-MULTIPLICACAO
+                   DISPLAY 'MEDIA ..... ' WS-MEDIA
+                   DISPLAY 'PCT CHANGE ..... ' WS-PCT-CHANGE
+               WHEN OTHER
+                   DISPLAY 'INVALID CHOICE - NO OPERATION DISPLAYED'
+           END-EVALUATE.
