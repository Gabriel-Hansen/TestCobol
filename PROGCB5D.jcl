@@ -0,0 +1,31 @@
+//PROGCB5D JOB (ACCTNO),'COBOL BATCH CALC',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH WINDOW RUN OF PROGCB5D AGAINST THE CATALOGED
+//* NUMBER-PAIR INPUT DATASET.  RUNS UNATTENDED - SYSIN SUPPLIES
+//* 'B' SO THE PROGRAM'S RUN-MODE PROMPT (ADDED FOR THE MENU-
+//* DRIVEN INTERACTIVE MODE) NEVER WAITS ON A CONSOLE OPERATOR.
+//* THE PRINT REPORT IS ROUTED TO SYSOUT CLASS A FOR RETRIEVAL
+//* THE NEXT MORNING INSTEAD OF A DISK DATASET.
+//*
+//* CB5IN RECORDS ARE FIXED-WIDTH UNSCALED SIGNED DIGIT STRINGS
+//* (SIGN LEADING SEPARATE, NO DECIMAL POINT) - E.G. 1234.56 IS
+//* PUNCHED AS +000123456.  THE SPREADSHEET EXPORT FEEDING THIS
+//* DATASET MUST BE REFORMATTED TO THAT LAYOUT (STRIP THE DECIMAL
+//* POINT, ZERO-PAD, LEAD WITH + OR -) BEFORE IT IS CATALOGED
+//* HERE; PROGCB5D ITSELF DOES NOT PARSE PUNCTUATED TEXT.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PROGCB5D
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CB5IN    DD DSN=PROD.CALC.INPUT,DISP=SHR
+//CB5AUD   DD DSN=PROD.CALC.AUDIT,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE)
+//CB5CKPT  DD DSN=PROD.CALC.CKPT,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE)
+//CB5RPT   DD SYSOUT=A
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//
